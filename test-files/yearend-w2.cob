@@ -0,0 +1,97 @@
+      * SAMPLE GOVERNMENT PAYROLL SYSTEM
+      * PROGRAM: YEAREND-W2
+      * AUTHOR: GOVERNMENT DEVELOPER
+      * DATE: 1985 (LAST MODIFIED: 1997)
+      * PURPOSE: READ THE YTD-MASTER FILE AND PRODUCE A W-2-READY
+      *          EXTRACT OF EACH EMPLOYEE'S ANNUAL WAGES AND
+      *          WITHHOLDING. RUN ONCE A YEAR AFTER THE LAST PAYROLL
+      *          CYCLE OF THE YEAR HAS POSTED TO YTD-MASTER.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEAREND-W2.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-MASTER ASSIGN TO 'YTDMSTR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS YM-EMP-ID
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT W2-EXTRACT ASSIGN TO 'W2EXTRACT.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YTD-MASTER.
+       01  YTD-MASTER-RECORD.
+           05  YM-EMP-ID           PIC 9(6).
+           05  YM-EMP-NAME         PIC X(30).
+           05  YM-YTD-GROSS-PAY    PIC 9(8)V99.
+           05  YM-YTD-FEDERAL-TAX  PIC 9(7)V99.
+           05  YM-YTD-STATE-TAX    PIC 9(7)V99.
+           05  YM-YTD-FICA-TAX     PIC 9(7)V99.
+           05  YM-YTD-NET-PAY      PIC 9(8)V99.
+
+       FD  W2-EXTRACT.
+       01  W2-EXTRACT-LINE         PIC X(130).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-YTD-STATUS       PIC X(02) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-W2-COUNT         PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           OPEN INPUT YTD-MASTER
+           OPEN OUTPUT W2-EXTRACT
+
+           PERFORM PRODUCE-W2-EXTRACTS UNTIL END-OF-FILE
+
+           PERFORM PRINT-W2-TOTALS
+
+           CLOSE YTD-MASTER
+           CLOSE W2-EXTRACT
+
+           STOP RUN.
+
+       PRODUCE-W2-EXTRACTS.
+           READ YTD-MASTER NEXT RECORD
+               AT END SET END-OF-FILE TO TRUE
+               NOT AT END PERFORM WRITE-W2-EXTRACT-LINE
+           END-READ.
+
+       WRITE-W2-EXTRACT-LINE.
+      * LAYOUT IS SOC SEC WAGES (BOX 1/3), FEDERAL TAX WITHHELD
+      * (BOX 2), STATE TAX WITHHELD (BOX 17) AND FICA TAX WITHHELD
+      * (BOX 4) - ONE LINE PER EMPLOYEE FOR THE YEAR.
+           MOVE SPACES TO W2-EXTRACT-LINE
+           STRING YM-EMP-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  YM-EMP-NAME DELIMITED BY SIZE
+                  ' WAGES: $' DELIMITED BY SIZE
+                  YM-YTD-GROSS-PAY DELIMITED BY SIZE
+                  ' FED-WH: $' DELIMITED BY SIZE
+                  YM-YTD-FEDERAL-TAX DELIMITED BY SIZE
+                  ' STATE-WH: $' DELIMITED BY SIZE
+                  YM-YTD-STATE-TAX DELIMITED BY SIZE
+                  ' FICA-WH: $' DELIMITED BY SIZE
+                  YM-YTD-FICA-TAX DELIMITED BY SIZE
+                  INTO W2-EXTRACT-LINE
+           END-STRING
+           WRITE W2-EXTRACT-LINE
+           ADD 1 TO WS-W2-COUNT.
+
+       PRINT-W2-TOTALS.
+           MOVE SPACES TO W2-EXTRACT-LINE
+           STRING 'TOTAL W-2 RECORDS PRODUCED: ' DELIMITED BY SIZE
+                  WS-W2-COUNT DELIMITED BY SIZE
+                  INTO W2-EXTRACT-LINE
+           END-STRING
+           WRITE W2-EXTRACT-LINE.
