@@ -0,0 +1,16 @@
+      * EMPLOYEE MASTER RECORD LAYOUT - SHARED BY PAYROLL-CALC AND
+      * EMPLOYEE-INQUIRY SO BOTH PROGRAMS AGREE ON WHAT'S IN
+      * EMPDATA.DAT. COPY THIS INTO THE FD FOR EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID              PIC 9(6).
+           05  EMP-NAME            PIC X(30).
+           05  EMP-GRADE           PIC 99.
+           05  EMP-STEP            PIC 99.
+           05  EMP-HOURS-WORKED    PIC 999V99.
+           05  EMP-OVERTIME-HOURS  PIC 999V99.
+           05  EMP-STATUS          PIC X.
+               88  ACTIVE-EMPLOYEE VALUE 'A'.
+               88  RETIRED-EMPLOYEE VALUE 'R'.
+               88  TERMINATED-EMPLOYEE VALUE 'T'.
+           05  EMP-BANK-ROUTING    PIC 9(9).
+           05  EMP-BANK-ACCOUNT    PIC X(17).
