@@ -0,0 +1,234 @@
+      * SAMPLE GOVERNMENT PAYROLL SYSTEM
+      * PROGRAM: EMPLOYEE-INQUIRY
+      * AUTHOR: GOVERNMENT DEVELOPER
+      * DATE: 1985 (LAST MODIFIED: 1997)
+      * PURPOSE: STAND-IN FOR AN ONLINE EMPLOYEE INQUIRY/UPDATE
+      *          TRANSACTION AGAINST THE INDEXED EMPDATA.DAT MASTER.
+      *          THERE'S NO CICS OR OTHER TP MONITOR ON THIS SYSTEM,
+      *          SO "ONLINE" IS SIMULATED BY READING ONE TRANSACTION
+      *          PER RECORD FROM EMPTRANS.DAT AND RANDOM-ACCESSING
+      *          EMPDATA.DAT BY EMP-ID, THE WAY A REAL TERMINAL
+      *          TRANSACTION WOULD.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-INQUIRY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPDATA.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO 'EMPTRANS.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT INQUIRY-REPORT ASSIGN TO 'EMPINQ.RPT'
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPLOYEE-RECORD.
+
+      * ONE TRANSACTION PER RECORD - INQUIRE JUST REPORTS THE
+      * EMPLOYEE'S CURRENT DATA; THE UPDATE CODES CHANGE ONE FIELD
+      * AND REWRITE THE MASTER.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05  TR-EMP-ID           PIC 9(6).
+           05  TR-TRANSACTION-CODE PIC X(01).
+               88  TR-INQUIRE             VALUE 'I'.
+               88  TR-UPDATE-GRADE         VALUE 'G'.
+               88  TR-UPDATE-STEP          VALUE 'S'.
+               88  TR-UPDATE-STATUS        VALUE 'T'.
+           05  TR-NEW-VALUE        PIC X(02).
+           05  TR-NEW-VALUE-NUM REDEFINES TR-NEW-VALUE PIC 99.
+
+       FD  INQUIRY-REPORT.
+       01  INQUIRY-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-EMPLOYEE-STATUS  PIC X(02) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  END-OF-FILE             VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-TRANSACTION-COUNT PIC 9(4) VALUE 0.
+           05  WS-NOT-FOUND-COUNT  PIC 9(4) VALUE 0.
+           05  WS-REJECTED-COUNT   PIC 9(4) VALUE 0.
+           05  WS-UNKNOWN-CODE-COUNT PIC 9(4) VALUE 0.
+
+       01  WS-VALIDATION-DATA.
+           05  WS-VALID-SWITCH     PIC X(01) VALUE 'Y'.
+               88  VALID-UPDATE            VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           OPEN I-O EMPLOYEE-FILE
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT INQUIRY-REPORT
+
+           PERFORM PROCESS-TRANSACTIONS UNTIL END-OF-FILE
+
+           PERFORM PRINT-TRANSACTION-TOTALS
+
+           CLOSE EMPLOYEE-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE INQUIRY-REPORT
+
+           STOP RUN.
+
+       PROCESS-TRANSACTIONS.
+           READ TRANSACTION-FILE NEXT RECORD
+               AT END SET END-OF-FILE TO TRUE
+               NOT AT END PERFORM PROCESS-ONE-TRANSACTION
+           END-READ.
+
+       PROCESS-ONE-TRANSACTION.
+           MOVE TR-EMP-ID TO EMP-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY PERFORM PRINT-NOT-FOUND-LINE
+               NOT INVALID KEY PERFORM APPLY-TRANSACTION
+           END-READ
+           ADD 1 TO WS-TRANSACTION-COUNT.
+
+       APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TR-INQUIRE
+                   PERFORM PRINT-INQUIRY-LINE
+               WHEN TR-UPDATE-GRADE
+                   PERFORM VALIDATE-TRANSACTION
+                   IF VALID-UPDATE
+                       MOVE TR-NEW-VALUE-NUM TO EMP-GRADE
+                       REWRITE EMPLOYEE-RECORD
+                       PERFORM PRINT-UPDATE-LINE
+                   ELSE
+                       PERFORM PRINT-REJECTED-LINE
+                   END-IF
+               WHEN TR-UPDATE-STEP
+                   PERFORM VALIDATE-TRANSACTION
+                   IF VALID-UPDATE
+                       MOVE TR-NEW-VALUE-NUM TO EMP-STEP
+                       REWRITE EMPLOYEE-RECORD
+                       PERFORM PRINT-UPDATE-LINE
+                   ELSE
+                       PERFORM PRINT-REJECTED-LINE
+                   END-IF
+               WHEN TR-UPDATE-STATUS
+                   PERFORM VALIDATE-TRANSACTION
+                   IF VALID-UPDATE
+                       MOVE TR-NEW-VALUE (1:1) TO EMP-STATUS
+                       REWRITE EMPLOYEE-RECORD
+                       PERFORM PRINT-UPDATE-LINE
+                   ELSE
+                       PERFORM PRINT-REJECTED-LINE
+                   END-IF
+               WHEN OTHER
+                   PERFORM PRINT-UNKNOWN-CODE-LINE
+           END-EVALUATE.
+
+       VALIDATE-TRANSACTION.
+      * SAME GRADE LIST, STEP RANGE AND STATUS VALUES
+      * VALIDATE-EMPLOYEE-RECORD EDITS IN PAYROLL-SYSTEM.COB - AN
+      * UPDATE THAT WOULD FAIL THAT EDIT ISN'T ALLOWED TO REWRITE
+      * EMPDATA.DAT HERE EITHER.
+           SET VALID-UPDATE TO TRUE
+           EVALUATE TRUE
+               WHEN TR-UPDATE-GRADE
+                   IF TR-NEW-VALUE-NUM NOT = 05 AND NOT = 07 AND
+                           NOT = 09 AND NOT = 11 AND NOT = 12 AND
+                           NOT = 13 AND NOT = 14 AND NOT = 15
+                       MOVE 'N' TO WS-VALID-SWITCH
+                   END-IF
+               WHEN TR-UPDATE-STEP
+                   IF TR-NEW-VALUE-NUM < 1 OR TR-NEW-VALUE-NUM > 10
+                       MOVE 'N' TO WS-VALID-SWITCH
+                   END-IF
+               WHEN TR-UPDATE-STATUS
+                   IF TR-NEW-VALUE (1:1) NOT = 'A' AND NOT = 'R'
+                           AND NOT = 'T'
+                       MOVE 'N' TO WS-VALID-SWITCH
+                   END-IF
+           END-EVALUATE.
+
+       PRINT-INQUIRY-LINE.
+           MOVE SPACES TO INQUIRY-LINE
+           STRING EMP-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  EMP-NAME DELIMITED BY SIZE
+                  ' GRADE: ' DELIMITED BY SIZE
+                  EMP-GRADE DELIMITED BY SIZE
+                  ' STEP: ' DELIMITED BY SIZE
+                  EMP-STEP DELIMITED BY SIZE
+                  ' STATUS: ' DELIMITED BY SIZE
+                  EMP-STATUS DELIMITED BY SIZE
+                  INTO INQUIRY-LINE
+           END-STRING
+           WRITE INQUIRY-LINE.
+
+       PRINT-UPDATE-LINE.
+           MOVE SPACES TO INQUIRY-LINE
+           STRING EMP-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  EMP-NAME DELIMITED BY SIZE
+                  ' UPDATED - GRADE: ' DELIMITED BY SIZE
+                  EMP-GRADE DELIMITED BY SIZE
+                  ' STEP: ' DELIMITED BY SIZE
+                  EMP-STEP DELIMITED BY SIZE
+                  ' STATUS: ' DELIMITED BY SIZE
+                  EMP-STATUS DELIMITED BY SIZE
+                  INTO INQUIRY-LINE
+           END-STRING
+           WRITE INQUIRY-LINE.
+
+       PRINT-NOT-FOUND-LINE.
+           MOVE SPACES TO INQUIRY-LINE
+           STRING TR-EMP-ID DELIMITED BY SIZE
+                  ' NOT FOUND ON EMPDATA.DAT' DELIMITED BY SIZE
+                  INTO INQUIRY-LINE
+           END-STRING
+           WRITE INQUIRY-LINE
+           ADD 1 TO WS-NOT-FOUND-COUNT.
+
+       PRINT-REJECTED-LINE.
+           MOVE SPACES TO INQUIRY-LINE
+           STRING EMP-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  EMP-NAME DELIMITED BY SIZE
+                  ' UPDATE REJECTED - NEW VALUE OUT OF RANGE'
+                      DELIMITED BY SIZE
+                  INTO INQUIRY-LINE
+           END-STRING
+           WRITE INQUIRY-LINE
+           ADD 1 TO WS-REJECTED-COUNT.
+
+       PRINT-UNKNOWN-CODE-LINE.
+      * TR-TRANSACTION-CODE DIDN'T MATCH ANY KNOWN CODE - LOG IT
+      * INSTEAD OF LETTING THE TRANSACTION DROP WITH NO OUTPUT LINE
+      * AT ALL.
+           MOVE SPACES TO INQUIRY-LINE
+           STRING TR-EMP-ID DELIMITED BY SIZE
+                  ' UNKNOWN TRANSACTION CODE: ' DELIMITED BY SIZE
+                  TR-TRANSACTION-CODE DELIMITED BY SIZE
+                  INTO INQUIRY-LINE
+           END-STRING
+           WRITE INQUIRY-LINE
+           ADD 1 TO WS-UNKNOWN-CODE-COUNT.
+
+       PRINT-TRANSACTION-TOTALS.
+           MOVE SPACES TO INQUIRY-LINE
+           STRING 'TRANSACTIONS PROCESSED: ' DELIMITED BY SIZE
+                  WS-TRANSACTION-COUNT DELIMITED BY SIZE
+                  ' NOT FOUND: ' DELIMITED BY SIZE
+                  WS-NOT-FOUND-COUNT DELIMITED BY SIZE
+                  ' REJECTED: ' DELIMITED BY SIZE
+                  WS-REJECTED-COUNT DELIMITED BY SIZE
+                  ' UNKNOWN CODE: ' DELIMITED BY SIZE
+                  WS-UNKNOWN-CODE-COUNT DELIMITED BY SIZE
+                  INTO INQUIRY-LINE
+           END-STRING
+           WRITE INQUIRY-LINE.
