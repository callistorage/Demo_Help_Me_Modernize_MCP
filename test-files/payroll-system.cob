@@ -11,34 +11,163 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO 'EMPDATA.DAT'
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
            SELECT PAYROLL-REPORT ASSIGN TO 'PAYROLL.RPT'
                ORGANIZATION IS SEQUENTIAL.
-       
+           SELECT YTD-MASTER ASSIGN TO 'YTDMSTR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YM-EMP-ID
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPOINT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO 'SUSPENSE.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EFT-FILE ASSIGN TO 'EFTFILE.DAT'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TAX-TABLE-FILE ASSIGN TO 'TAXTBL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TAX-TABLE-STATUS.
+           SELECT LEAVE-MASTER ASSIGN TO 'LEAVEMST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LM-EMP-ID
+               FILE STATUS IS WS-LEAVE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE.
-       01  EMPLOYEE-RECORD.
-           05  EMP-ID              PIC 9(6).
-           05  EMP-NAME            PIC X(30).
-           05  EMP-GRADE           PIC 99.
-           05  EMP-STEP            PIC 99.
-           05  EMP-HOURS-WORKED    PIC 999V99.
-           05  EMP-OVERTIME-HOURS  PIC 999V99.
-           05  EMP-STATUS          PIC X.
-               88  ACTIVE-EMPLOYEE VALUE 'A'.
-               88  RETIRED-EMPLOYEE VALUE 'R'.
-               88  TERMINATED-EMPLOYEE VALUE 'T'.
-       
+           COPY EMPLOYEE-RECORD.
+
        FD  PAYROLL-REPORT.
-       01  PAYROLL-LINE            PIC X(80).
-       
+       01  PAYROLL-LINE            PIC X(120).
+
+      * YEAR-TO-DATE EARNINGS AND TAX MASTER - ONE RECORD PER
+      * EMPLOYEE, CARRIED FORWARD AND ACCUMULATED ACROSS PAY PERIODS
+      * SO YEAR-END-W2 CAN PULL A FULL YEAR'S FIGURES WITHOUT ANYONE
+      * ADDING UP A STACK OF PAYROLL.RPT PRINTOUTS BY HAND.
+       FD  YTD-MASTER.
+       01  YTD-MASTER-RECORD.
+           05  YM-EMP-ID           PIC 9(6).
+           05  YM-EMP-NAME         PIC X(30).
+           05  YM-YTD-GROSS-PAY    PIC 9(8)V99.
+           05  YM-YTD-FEDERAL-TAX  PIC 9(7)V99.
+           05  YM-YTD-STATE-TAX    PIC 9(7)V99.
+           05  YM-YTD-FICA-TAX     PIC 9(7)V99.
+           05  YM-YTD-NET-PAY      PIC 9(8)V99.
+
+      * CHECKPOINT FILE - WRITTEN EVERY WS-CHECKPOINT-INTERVAL
+      * EMPLOYEES SO AN ABENDED RUN CAN BE RESTARTED PARTWAY THROUGH
+      * EMPDATA.DAT INSTEAD OF FROM EMP-ID 1 AND DOUBLE-REPORTING
+      * EVERYONE ALREADY WRITTEN TO PAYROLL.RPT.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-EMP-ID      PIC 9(6).
+           05  CK-EMPLOYEE-COUNT   PIC 9(4).
+           05  CK-TOTAL-PAYROLL    PIC 9(8)V99.
+           05  CK-SUSPENSE-COUNT   PIC 9(4).
+
+      * SUSPENSE FILE - RECORDS THAT FAIL THE EDIT IN
+      * VALIDATE-EMPLOYEE-RECORD LAND HERE WITH A REASON CODE INSTEAD
+      * OF FLOWING INTO CALCULATE-PAY WITH A DEFAULTED GRADE OR
+      * GARBAGE HOURS.
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           05  SS-EMP-ID           PIC 9(6).
+           05  SS-EMP-NAME         PIC X(30).
+           05  SS-EMP-GRADE        PIC 99.
+           05  SS-EMP-STEP         PIC 99.
+           05  SS-EMP-STATUS       PIC X(01).
+           05  SS-EMP-HOURS-WORKED PIC 999V99.
+           05  SS-EMP-OVERTIME-HOURS PIC 999V99.
+           05  SS-REASON-CODE      PIC X(02).
+           05  SS-REASON-TEXT      PIC X(40).
+
+      * DIRECT-DEPOSIT/EFT OUTPUT - ONE RECORD PER ACTIVE EMPLOYEE'S
+      * NET PAY EACH RUN, LAID OUT SO IT CAN FEED STRAIGHT INTO THE
+      * BANKING SOFTWARE INSTEAD OF SOMEONE REKEYING NET-PAY AMOUNTS.
+       FD  EFT-FILE.
+       01  EFT-RECORD.
+           05  EFT-EMP-ID          PIC 9(6).
+           05  EFT-EMP-NAME        PIC X(30).
+           05  EFT-ROUTING-NUMBER  PIC 9(9).
+           05  EFT-ACCOUNT-NUMBER  PIC X(17).
+           05  EFT-TRANSACTION-CODE PIC X(02).
+               88  EFT-CHECKING-CREDIT     VALUE '22'.
+           05  EFT-AMOUNT          PIC 9(7)V99.
+
+      * EXTERNAL TAX BRACKET TABLE - RATES LOADED INTO
+      * WS-TAX-BRACKET-TABLE AT START-UP SO A RATE CHANGE IS A DATA
+      * FILE EDIT, NOT A RECOMPILE. ONE RECORD PER BRACKET, ASCENDING
+      * BY FLOOR.
+       FD  TAX-TABLE-FILE.
+       01  TAX-TABLE-RECORD.
+           05  TT-BRACKET-FLOOR    PIC 9(7)V99.
+           05  TT-FEDERAL-RATE     PIC V9(4).
+           05  TT-STATE-RATE       PIC V9(4).
+           05  TT-FICA-RATE        PIC V9(4).
+
+      * LEAVE BALANCE MASTER - ONE RECORD PER EMPLOYEE, CARRIED
+      * FORWARD AND ACCRUED EACH PAY PERIOD SO THE PAY STUB CAN SHOW
+      * A RUNNING ANNUAL/SICK LEAVE BALANCE AND A TERMINATING
+      * EMPLOYEE'S LEAVE PAYOUT CAN BE PAID FROM AN ACTUAL BALANCE
+      * INSTEAD OF AN ESTIMATE.
+       FD  LEAVE-MASTER.
+       01  LEAVE-MASTER-RECORD.
+           05  LM-EMP-ID           PIC 9(6).
+           05  LM-EMP-NAME         PIC X(30).
+           05  LM-ANNUAL-LEAVE-BAL PIC 9(4)V99.
+           05  LM-SICK-LEAVE-BAL   PIC 9(4)V99.
+
        WORKING-STORAGE SECTION.
        01  WS-COUNTERS.
            05  WS-EMPLOYEE-COUNT   PIC 9(4) VALUE 0.
            05  WS-TOTAL-PAYROLL    PIC 9(8)V99 VALUE 0.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-EMPLOYEE-STATUS  PIC X(02) VALUE '00'.
+           05  WS-YTD-STATUS       PIC X(02) VALUE '00'.
+               88  YTD-MASTER-NOT-FOUND     VALUE '35'.
+           05  WS-CHECKPOINT-STATUS PIC X(02) VALUE '00'.
+               88  CHECKPOINT-FILE-NOT-FOUND VALUE '35'.
+           05  WS-TAX-TABLE-STATUS PIC X(02) VALUE '00'.
+               88  TAX-TABLE-FILE-NOT-FOUND VALUE '35'.
+               88  TAX-TABLE-AT-END         VALUE '10'.
+           05  WS-LEAVE-STATUS     PIC X(02) VALUE '00'.
+               88  LEAVE-MASTER-NOT-FOUND   VALUE '35'.
+
+       01  WS-CHECKPOINT-DATA.
+      * CHECKPOINT AFTER EVERY EMPLOYEE, NOT JUST EVERY 50TH - NONE OF
+      * UPDATE-YTD-MASTER/UPDATE-LEAVE-MASTER/WRITE-EFT-RECORD ARE
+      * IDEMPOTENT AGAINST A RESTART (EACH ONE ACCUMULATES OR PAYS
+      * AGAIN IF RERUN FOR THE SAME EMP-ID), SO THE RESTART SKIP-AHEAD
+      * IN PROCESS-ONE-EMPLOYEE MUST NEVER LET AN ALREADY-PROCESSED
+      * EMP-ID BE REPROCESSED. A WIDER INTERVAL TRADES OFF I/O FOR A
+      * WINDOW OF DOUBLE-POSTED PAY/YTD/LEAVE ON RESTART, WHICH ISN'T
+      * AN ACCEPTABLE TRADE FOR REAL MONEY.
+           05  WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 0001.
+           05  WS-SINCE-CHECKPOINT PIC 9(4) VALUE 0.
+           05  WS-RESTART-EMP-ID   PIC 9(6) VALUE 0.
+           05  WS-RESTARTED-SWITCH PIC X(01) VALUE 'N'.
+               88  RESTARTED-RUN           VALUE 'Y'.
+
+       01  WS-VALIDATION-DATA.
+           05  WS-VALID-SWITCH     PIC X(01) VALUE 'Y'.
+               88  VALID-RECORD            VALUE 'Y'.
+           05  WS-REASON-CODE      PIC X(02) VALUE SPACES.
+           05  WS-REASON-TEXT      PIC X(40) VALUE SPACES.
+           05  WS-SUSPENSE-COUNT   PIC 9(4) VALUE 0.
        
        01  WS-PAY-CALCULATION.
+           05  WS-ANNUAL-PAY       PIC 9(6).
            05  WS-BASE-PAY         PIC 9(6)V99.
            05  WS-OVERTIME-PAY     PIC 9(5)V99.
            05  WS-GROSS-PAY        PIC 9(7)V99.
@@ -46,67 +175,459 @@
            05  WS-STATE-TAX        PIC 9(5)V99.
            05  WS-FICA-TAX         PIC 9(5)V99.
            05  WS-NET-PAY          PIC 9(7)V99.
-       
-       01  WS-GRADE-PAY-TABLE.
-           05  FILLER              PIC X(10) VALUE 'GS-05$28000'.
-           05  FILLER              PIC X(10) VALUE 'GS-07$32000'.
-           05  FILLER              PIC X(10) VALUE 'GS-09$38000'.
-           05  FILLER              PIC X(10) VALUE 'GS-11$45000'.
-           05  FILLER              PIC X(10) VALUE 'GS-12$54000'.
-           05  FILLER              PIC X(10) VALUE 'GS-13$64000'.
-           05  FILLER              PIC X(10) VALUE 'GS-14$76000'.
-           05  FILLER              PIC X(10) VALUE 'GS-15$89000'.
-       
-       01  WS-GRADE-TABLE REDEFINES WS-GRADE-PAY-TABLE.
+
+       01  WS-RETIREMENT-CALCULATION.
+           05  WS-SERVICE-YEARS    PIC 9(3).
+           05  WS-ANNUITY-PAY      PIC 9(6)V99.
+
+       01  WS-TERMINATION-CALCULATION.
+           05  WS-LEAVE-PAYOUT-HRS PIC 9(4)V99.
+           05  WS-LEAVE-HOURLY-RATE PIC 9(4)V99.
+           05  WS-LEAVE-PAYOUT     PIC 9(6)V99.
+           05  WS-FINAL-GROSS-PAY  PIC 9(7)V99.
+
+      * LEAVE ACCRUAL - ANNUAL LEAVE ACCRUES PER PAY PERIOD BASED ON
+      * CREDITABLE SERVICE (OPM'S 4/6/8-HOUR TIERS); SICK LEAVE
+      * ACCRUES AT A FLAT RATE REGARDLESS OF SERVICE.
+       01  WS-LEAVE-ACCRUAL.
+           05  WS-ANNUAL-ACCRUAL-HRS PIC 9(2)V99.
+           05  WS-SICK-ACCRUAL-HRS PIC 9(2)V99 VALUE 4.
+           05  WS-ANNUAL-LEAVE-BAL PIC 9(4)V99.
+           05  WS-SICK-LEAVE-BAL   PIC 9(4)V99.
+
+      * GRADE-AND-STEP PAY TABLE - MIRRORS THE OPM GENERAL SCHEDULE,
+      * 10 STEPS PER GRADE, EACH STEP ABOUT 3.3% OVER THE ONE BEFORE.
+       01  WS-GRADE-STEP-DATA.
+           05  FILLER              PIC X(5)  VALUE 'GS-05'.
+           05  FILLER              PIC 9(6)  VALUE 028000.
+           05  FILLER              PIC 9(6)  VALUE 028924.
+           05  FILLER              PIC 9(6)  VALUE 029878.
+           05  FILLER              PIC 9(6)  VALUE 030864.
+           05  FILLER              PIC 9(6)  VALUE 031883.
+           05  FILLER              PIC 9(6)  VALUE 032935.
+           05  FILLER              PIC 9(6)  VALUE 034022.
+           05  FILLER              PIC 9(6)  VALUE 035145.
+           05  FILLER              PIC 9(6)  VALUE 036305.
+           05  FILLER              PIC 9(6)  VALUE 037503.
+           05  FILLER              PIC X(5)  VALUE 'GS-07'.
+           05  FILLER              PIC 9(6)  VALUE 032000.
+           05  FILLER              PIC 9(6)  VALUE 033056.
+           05  FILLER              PIC 9(6)  VALUE 034147.
+           05  FILLER              PIC 9(6)  VALUE 035274.
+           05  FILLER              PIC 9(6)  VALUE 036438.
+           05  FILLER              PIC 9(6)  VALUE 037640.
+           05  FILLER              PIC 9(6)  VALUE 038882.
+           05  FILLER              PIC 9(6)  VALUE 040165.
+           05  FILLER              PIC 9(6)  VALUE 041491.
+           05  FILLER              PIC 9(6)  VALUE 042860.
+           05  FILLER              PIC X(5)  VALUE 'GS-09'.
+           05  FILLER              PIC 9(6)  VALUE 038000.
+           05  FILLER              PIC 9(6)  VALUE 039254.
+           05  FILLER              PIC 9(6)  VALUE 040549.
+           05  FILLER              PIC 9(6)  VALUE 041888.
+           05  FILLER              PIC 9(6)  VALUE 043270.
+           05  FILLER              PIC 9(6)  VALUE 044698.
+           05  FILLER              PIC 9(6)  VALUE 046173.
+           05  FILLER              PIC 9(6)  VALUE 047696.
+           05  FILLER              PIC 9(6)  VALUE 049270.
+           05  FILLER              PIC 9(6)  VALUE 050896.
+           05  FILLER              PIC X(5)  VALUE 'GS-11'.
+           05  FILLER              PIC 9(6)  VALUE 045000.
+           05  FILLER              PIC 9(6)  VALUE 046485.
+           05  FILLER              PIC 9(6)  VALUE 048019.
+           05  FILLER              PIC 9(6)  VALUE 049604.
+           05  FILLER              PIC 9(6)  VALUE 051241.
+           05  FILLER              PIC 9(6)  VALUE 052931.
+           05  FILLER              PIC 9(6)  VALUE 054678.
+           05  FILLER              PIC 9(6)  VALUE 056483.
+           05  FILLER              PIC 9(6)  VALUE 058347.
+           05  FILLER              PIC 9(6)  VALUE 060272.
+           05  FILLER              PIC X(5)  VALUE 'GS-12'.
+           05  FILLER              PIC 9(6)  VALUE 054000.
+           05  FILLER              PIC 9(6)  VALUE 055782.
+           05  FILLER              PIC 9(6)  VALUE 057623.
+           05  FILLER              PIC 9(6)  VALUE 059524.
+           05  FILLER              PIC 9(6)  VALUE 061489.
+           05  FILLER              PIC 9(6)  VALUE 063518.
+           05  FILLER              PIC 9(6)  VALUE 065614.
+           05  FILLER              PIC 9(6)  VALUE 067779.
+           05  FILLER              PIC 9(6)  VALUE 070016.
+           05  FILLER              PIC 9(6)  VALUE 072326.
+           05  FILLER              PIC X(5)  VALUE 'GS-13'.
+           05  FILLER              PIC 9(6)  VALUE 064000.
+           05  FILLER              PIC 9(6)  VALUE 066112.
+           05  FILLER              PIC 9(6)  VALUE 068294.
+           05  FILLER              PIC 9(6)  VALUE 070547.
+           05  FILLER              PIC 9(6)  VALUE 072875.
+           05  FILLER              PIC 9(6)  VALUE 075280.
+           05  FILLER              PIC 9(6)  VALUE 077765.
+           05  FILLER              PIC 9(6)  VALUE 080331.
+           05  FILLER              PIC 9(6)  VALUE 082982.
+           05  FILLER              PIC 9(6)  VALUE 085720.
+           05  FILLER              PIC X(5)  VALUE 'GS-14'.
+           05  FILLER              PIC 9(6)  VALUE 076000.
+           05  FILLER              PIC 9(6)  VALUE 078508.
+           05  FILLER              PIC 9(6)  VALUE 081099.
+           05  FILLER              PIC 9(6)  VALUE 083775.
+           05  FILLER              PIC 9(6)  VALUE 086540.
+           05  FILLER              PIC 9(6)  VALUE 089395.
+           05  FILLER              PIC 9(6)  VALUE 092345.
+           05  FILLER              PIC 9(6)  VALUE 095393.
+           05  FILLER              PIC 9(6)  VALUE 098541.
+           05  FILLER              PIC 9(6)  VALUE 101793.
+           05  FILLER              PIC X(5)  VALUE 'GS-15'.
+           05  FILLER              PIC 9(6)  VALUE 089000.
+           05  FILLER              PIC 9(6)  VALUE 091937.
+           05  FILLER              PIC 9(6)  VALUE 094971.
+           05  FILLER              PIC 9(6)  VALUE 098105.
+           05  FILLER              PIC 9(6)  VALUE 101342.
+           05  FILLER              PIC 9(6)  VALUE 104687.
+           05  FILLER              PIC 9(6)  VALUE 108141.
+           05  FILLER              PIC 9(6)  VALUE 111710.
+           05  FILLER              PIC 9(6)  VALUE 115396.
+           05  FILLER              PIC 9(6)  VALUE 119205.
+
+       01  WS-GRADE-TABLE REDEFINES WS-GRADE-STEP-DATA.
            05  WS-GRADE-ENTRY OCCURS 8 TIMES.
                10  WS-GRADE-CODE   PIC X(5).
-               10  WS-ANNUAL-PAY   PIC 9(5).
+               10  WS-STEP-PAY     OCCURS 10 TIMES PIC 9(6).
+
+       01  WS-GRADE-INDEX          PIC 9(1) VALUE 0.
+
+      * PER-GRADE SUBTOTALS FOR THE BUDGET OFFICE'S GRADE-LEVEL
+      * BREAKDOWN - ONE ENTRY PER ROW OF WS-GRADE-ENTRY, IN THE SAME
+      * ORDER, SO WS-GRADE-INDEX ADDRESSES BOTH TABLES.
+       01  WS-GRADE-SUMMARY-TABLE.
+           05  WS-GRADE-SUMMARY OCCURS 8 TIMES.
+               10  WS-GRADE-SUMMARY-COUNT PIC 9(4) VALUE 0.
+               10  WS-GRADE-SUMMARY-GROSS PIC 9(8)V99 VALUE 0.
+               10  WS-GRADE-SUMMARY-NET   PIC 9(8)V99 VALUE 0.
+
+       01  WS-GSUM-SUB PIC 9(1) VALUE 0.
+
+       01  WS-GRADE-GRAND-TOTALS.
+           05  WS-GRADE-TOTAL-COUNT   PIC 9(4) VALUE 0.
+           05  WS-GRADE-TOTAL-GROSS   PIC 9(8)V99 VALUE 0.
+           05  WS-GRADE-TOTAL-NET     PIC 9(8)V99 VALUE 0.
+
+      * TAX BRACKET TABLE LOADED FROM TAX-TABLE-FILE AT STARTUP. IF
+      * THE FILE IS MISSING THE 1985 FLAT RATES ARE LOADED AS A
+      * FAIL-SAFE DEFAULT, SO A MISSING TABLE STOPS NOBODY'S PAYCHECK.
+       01  WS-TAX-BRACKET-TABLE.
+           05  WS-TAX-BRACKET OCCURS 5 TIMES.
+               10  WS-TAX-BRACKET-FLOOR PIC 9(7)V99.
+               10  WS-TAX-FEDERAL-RATE  PIC V9(4).
+               10  WS-TAX-STATE-RATE    PIC V9(4).
+               10  WS-TAX-FICA-RATE     PIC V9(4).
+
+       01  WS-TAX-BRACKET-COUNT    PIC 9(1) VALUE 0.
+       01  WS-TAX-SUB              PIC 9(1) VALUE 0.
+       01  WS-TAXABLE-IN-BRACKET   PIC 9(7)V99 VALUE 0.
        
        PROCEDURE DIVISION.
        MAIN-PROCESSING.
+           PERFORM READ-LAST-CHECKPOINT
+
            OPEN INPUT EMPLOYEE-FILE
-           OPEN OUTPUT PAYROLL-REPORT
-           
+           IF RESTARTED-RUN
+               OPEN EXTEND PAYROLL-REPORT
+           ELSE
+               OPEN OUTPUT PAYROLL-REPORT
+           END-IF
+           PERFORM OPEN-YTD-MASTER
+           PERFORM OPEN-LEAVE-MASTER
+           PERFORM OPEN-CHECKPOINT-FILE
+           IF RESTARTED-RUN
+               OPEN EXTEND SUSPENSE-FILE
+               OPEN EXTEND EFT-FILE
+           ELSE
+               OPEN OUTPUT SUSPENSE-FILE
+               OPEN OUTPUT EFT-FILE
+           END-IF
+           PERFORM LOAD-TAX-TABLE
+
            PERFORM PROCESS-EMPLOYEES UNTIL END-OF-FILE
-           
+
+           PERFORM CLEAR-CHECKPOINT
+
            PERFORM PRINT-SUMMARY
-           
+           PERFORM PRINT-GRADE-SUMMARY
+
            CLOSE EMPLOYEE-FILE
            CLOSE PAYROLL-REPORT
-           
+           CLOSE YTD-MASTER
+           CLOSE LEAVE-MASTER
+           CLOSE CHECKPOINT-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE EFT-FILE
+
            STOP RUN.
+
+       READ-LAST-CHECKPOINT.
+      * IF A CHECKPOINT FILE SURVIVED FROM A PRIOR RUN, PICK UP THE
+      * LAST EMP-ID, COUNT AND TOTAL IT RECORDED SO WE DON'T
+      * REPROCESS ANYONE ALREADY WRITTEN TO PAYROLL.RPT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-NOT-FOUND
+               CONTINUE
+           ELSE
+               PERFORM READ-CHECKPOINT-RECORD
+                   UNTIL WS-CHECKPOINT-STATUS NOT = '00'
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-EMP-ID > 0
+                   SET RESTARTED-RUN TO TRUE
+               END-IF
+           END-IF.
+
+       READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE NEXT RECORD
+           IF WS-CHECKPOINT-STATUS = '00'
+               MOVE CK-LAST-EMP-ID TO WS-RESTART-EMP-ID
+               MOVE CK-EMPLOYEE-COUNT TO WS-EMPLOYEE-COUNT
+               MOVE CK-TOTAL-PAYROLL TO WS-TOTAL-PAYROLL
+               MOVE CK-SUSPENSE-COUNT TO WS-SUSPENSE-COUNT
+           END-IF.
+
+       OPEN-CHECKPOINT-FILE.
+           IF RESTARTED-RUN
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+      * REACHING THIS POINT MEANS PROCESS-EMPLOYEES RAN ALL THE WAY
+      * THROUGH WITHOUT ABENDING, SO THE RUN IS COMPLETE - TRUNCATE
+      * CHKPOINT.DAT SO THE NEXT RUN'S READ-LAST-CHECKPOINT DOESN'T
+      * MISTAKE THIS COMPLETED RUN FOR ONE THAT NEEDS TO RESTART.
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE.
        
+       OPEN-YTD-MASTER.
+      * FIRST RUN OF THE YEAR THE MASTER WON'T EXIST YET - CREATE IT
+      * EMPTY, THEN REOPEN I-O SO WE CAN READ/ACCUMULATE/REWRITE.
+           OPEN I-O YTD-MASTER
+           IF YTD-MASTER-NOT-FOUND
+               OPEN OUTPUT YTD-MASTER
+               CLOSE YTD-MASTER
+               OPEN I-O YTD-MASTER
+           END-IF.
+
+       OPEN-LEAVE-MASTER.
+      * SAME CREATE-IF-MISSING PATTERN AS OPEN-YTD-MASTER - A NEW
+      * EMPLOYEE GETS THEIR LEAVE RECORD BUILT ON THEIR FIRST PAY
+      * PERIOD.
+           OPEN I-O LEAVE-MASTER
+           IF LEAVE-MASTER-NOT-FOUND
+               OPEN OUTPUT LEAVE-MASTER
+               CLOSE LEAVE-MASTER
+               OPEN I-O LEAVE-MASTER
+           END-IF.
+
+       LOAD-TAX-TABLE.
+      * TAX BRACKETS LIVE IN TAX-TABLE-FILE SO RATES CAN BE UPDATED
+      * BY REPLACING THE DATA FILE INSTEAD OF RECOMPILING THIS
+      * PROGRAM. IF THE FILE IS MISSING, OR IT EXISTS BUT HAS NO
+      * READABLE RECORDS (EMPTY/TRUNCATED), FALL BACK TO A SINGLE
+      * FLAT BRACKET AT THE OLD 1985 RATES - OTHERWISE
+      * WS-TAX-BRACKET-COUNT STAYS 0, COMPUTE-TAX-BRACKETS NEVER RUNS
+      * AND EVERY CHECK THAT PAY PERIOD GETS $0 WITHHELD - A MISSING
+      * OR EMPTY TABLE MUST NOT STOP PAYROLL FROM WITHHOLDING.
+           OPEN INPUT TAX-TABLE-FILE
+           IF TAX-TABLE-FILE-NOT-FOUND
+               PERFORM LOAD-DEFAULT-TAX-TABLE
+           ELSE
+               MOVE 0 TO WS-TAX-BRACKET-COUNT
+               PERFORM READ-TAX-TABLE-RECORD
+                   UNTIL TAX-TABLE-AT-END OR WS-TAX-BRACKET-COUNT = 5
+               CLOSE TAX-TABLE-FILE
+               IF WS-TAX-BRACKET-COUNT = 0
+                   PERFORM LOAD-DEFAULT-TAX-TABLE
+               END-IF
+           END-IF.
+
+       READ-TAX-TABLE-RECORD.
+           READ TAX-TABLE-FILE NEXT RECORD
+               AT END CONTINUE
+               NOT AT END PERFORM STORE-TAX-BRACKET
+           END-READ.
+
+       STORE-TAX-BRACKET.
+           ADD 1 TO WS-TAX-BRACKET-COUNT
+           MOVE TT-BRACKET-FLOOR
+               TO WS-TAX-BRACKET-FLOOR (WS-TAX-BRACKET-COUNT)
+           MOVE TT-FEDERAL-RATE
+               TO WS-TAX-FEDERAL-RATE (WS-TAX-BRACKET-COUNT)
+           MOVE TT-STATE-RATE
+               TO WS-TAX-STATE-RATE (WS-TAX-BRACKET-COUNT)
+           MOVE TT-FICA-RATE
+               TO WS-TAX-FICA-RATE (WS-TAX-BRACKET-COUNT).
+
+       LOAD-DEFAULT-TAX-TABLE.
+           MOVE 1 TO WS-TAX-BRACKET-COUNT
+           MOVE 0 TO WS-TAX-BRACKET-FLOOR (1)
+           MOVE 0.2800 TO WS-TAX-FEDERAL-RATE (1)
+           MOVE 0.0500 TO WS-TAX-STATE-RATE (1)
+           MOVE 0.0765 TO WS-TAX-FICA-RATE (1).
+
        PROCESS-EMPLOYEES.
            READ EMPLOYEE-FILE
                AT END SET END-OF-FILE TO TRUE
-               NOT AT END PERFORM CALCULATE-PAY
+               NOT AT END PERFORM PROCESS-ONE-EMPLOYEE
            END-READ.
+
+       PROCESS-ONE-EMPLOYEE.
+      * ON A RESTARTED RUN, SKIP PAST EVERYONE WHOSE EMP-ID IS AT OR
+      * BELOW THE CHECKPOINTED EMP-ID - THEY'RE ALREADY ON
+      * PAYROLL.RPT (OR SUSPENSE-FILE) FROM THE RUN THAT ABENDED.
+      * THE CHECKPOINT ADVANCES FOR EVERY EMP-ID READ, VALID OR NOT,
+      * SO A RESTART NEVER RE-EDITS AND RE-SUSPENDS A RECORD THAT
+      * WAS ALREADY WRITTEN TO SUSPENSE-FILE BEFORE THE ABEND.
+           IF RESTARTED-RUN AND EMP-ID NOT > WS-RESTART-EMP-ID
+               CONTINUE
+           ELSE
+               PERFORM VALIDATE-EMPLOYEE-RECORD
+               IF VALID-RECORD
+                   PERFORM CALCULATE-PAY
+               ELSE
+                   PERFORM WRITE-SUSPENSE-RECORD
+               END-IF
+               PERFORM WRITE-CHECKPOINT-IF-DUE
+           END-IF.
+
+       VALIDATE-EMPLOYEE-RECORD.
+      * EDIT THE INCOMING RECORD BEFORE ANY PAY IS CALCULATED. A BAD
+      * GRADE OR STEP, OR HOURS OUTSIDE A REASONABLE RANGE FOR ONE
+      * PAY PERIOD, GOES TO THE SUSPENSE FILE INSTEAD OF BEING
+      * DEFAULTED OR SILENTLY PROCESSED.
+           SET VALID-RECORD TO TRUE
+           MOVE SPACES TO WS-REASON-CODE
+           MOVE SPACES TO WS-REASON-TEXT
+
+           EVALUATE TRUE
+               WHEN EMP-GRADE = 05 OR 07 OR 09 OR 11 OR 12 OR 13
+                               OR 14 OR 15
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   MOVE '01' TO WS-REASON-CODE
+                   MOVE 'INVALID EMP-GRADE' TO WS-REASON-TEXT
+           END-EVALUATE
+
+           IF VALID-RECORD
+               IF NOT ACTIVE-EMPLOYEE AND NOT RETIRED-EMPLOYEE
+                       AND NOT TERMINATED-EMPLOYEE
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   MOVE '02' TO WS-REASON-CODE
+                   MOVE 'INVALID EMP-STATUS' TO WS-REASON-TEXT
+               END-IF
+           END-IF
+
+           IF VALID-RECORD
+               IF EMP-STEP < 1 OR EMP-STEP > 10
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   MOVE '03' TO WS-REASON-CODE
+                   MOVE 'INVALID EMP-STEP' TO WS-REASON-TEXT
+               END-IF
+           END-IF
+
+           IF VALID-RECORD AND NOT RETIRED-EMPLOYEE
+               IF EMP-HOURS-WORKED < 0 OR EMP-HOURS-WORKED > 80
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   MOVE '04' TO WS-REASON-CODE
+                   MOVE 'HOURS WORKED OUT OF RANGE' TO WS-REASON-TEXT
+               END-IF
+           END-IF
+
+           IF VALID-RECORD AND NOT RETIRED-EMPLOYEE
+               IF EMP-OVERTIME-HOURS < 0 OR EMP-OVERTIME-HOURS > 40
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   MOVE '05' TO WS-REASON-CODE
+                   MOVE 'OVERTIME HOURS OUT OF RANGE' TO
+                       WS-REASON-TEXT
+               END-IF
+           END-IF.
+
+       WRITE-SUSPENSE-RECORD.
+           MOVE EMP-ID TO SS-EMP-ID
+           MOVE EMP-NAME TO SS-EMP-NAME
+           MOVE EMP-GRADE TO SS-EMP-GRADE
+           MOVE EMP-STEP TO SS-EMP-STEP
+           MOVE EMP-STATUS TO SS-EMP-STATUS
+           MOVE EMP-HOURS-WORKED TO SS-EMP-HOURS-WORKED
+           MOVE EMP-OVERTIME-HOURS TO SS-EMP-OVERTIME-HOURS
+           MOVE WS-REASON-CODE TO SS-REASON-CODE
+           MOVE WS-REASON-TEXT TO SS-REASON-TEXT
+           WRITE SUSPENSE-RECORD
+           ADD 1 TO WS-SUSPENSE-COUNT.
+
+       WRITE-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-CHECKPOINT
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               MOVE EMP-ID TO CK-LAST-EMP-ID
+               MOVE WS-EMPLOYEE-COUNT TO CK-EMPLOYEE-COUNT
+               MOVE WS-TOTAL-PAYROLL TO CK-TOTAL-PAYROLL
+               MOVE WS-SUSPENSE-COUNT TO CK-SUSPENSE-COUNT
+               WRITE CHECKPOINT-RECORD
+               MOVE 0 TO WS-SINCE-CHECKPOINT
+           END-IF.
        
        CALCULATE-PAY.
-           IF ACTIVE-EMPLOYEE
-               PERFORM GET-BASE-PAY
-               PERFORM CALCULATE-OVERTIME
-               PERFORM CALCULATE-TAXES
-               PERFORM CALCULATE-NET-PAY
-               PERFORM PRINT-PAY-STUB
-               ADD 1 TO WS-EMPLOYEE-COUNT
-               ADD WS-GROSS-PAY TO WS-TOTAL-PAYROLL
-           END-IF.
+      * DISPATCH BY EMPLOYEE STATUS - ACTIVE, RETIRED AND TERMINATED
+      * EMPLOYEES EACH GET THEIR OWN PAY CALCULATION AND REPORT LINE.
+           EVALUATE TRUE
+               WHEN ACTIVE-EMPLOYEE
+                   PERFORM GET-BASE-PAY
+                   PERFORM CALCULATE-OVERTIME
+                   PERFORM CALCULATE-TAXES
+                   PERFORM CALCULATE-NET-PAY
+                   PERFORM UPDATE-YTD-MASTER
+                   PERFORM UPDATE-LEAVE-MASTER
+                   PERFORM PRINT-PAY-STUB
+                   PERFORM ACCUMULATE-GRADE-SUMMARY
+                   ADD 1 TO WS-EMPLOYEE-COUNT
+                   ADD WS-GROSS-PAY TO WS-TOTAL-PAYROLL
+               WHEN RETIRED-EMPLOYEE
+                   PERFORM CALCULATE-RETIREMENT-PAY
+                   PERFORM PRINT-RETIREE-STUB
+                   ADD 1 TO WS-EMPLOYEE-COUNT
+                   ADD WS-ANNUITY-PAY TO WS-TOTAL-PAYROLL
+               WHEN TERMINATED-EMPLOYEE
+                   PERFORM CALCULATE-TERMINATION-PAY
+                   PERFORM CALCULATE-TAXES
+                   PERFORM CALCULATE-NET-PAY
+                   PERFORM UPDATE-YTD-MASTER
+                   PERFORM PRINT-TERMINATION-STUB
+                   ADD 1 TO WS-EMPLOYEE-COUNT
+                   ADD WS-FINAL-GROSS-PAY TO WS-TOTAL-PAYROLL
+           END-EVALUATE.
        
        GET-BASE-PAY.
-      * LOOKUP GRADE IN PAY TABLE - LEGACY HARDCODED LOGIC
+      * LOOKUP GRADE IN THE GRADE TABLE TO GET THE RIGHT ROW, THEN
+      * PULL THE ANNUAL PAY FOR THIS EMPLOYEE'S STEP OUT OF THAT ROW.
+      * A RECORD SHOULD NEVER ARRIVE HERE WITH A BAD GRADE OR STEP -
+      * VALIDATE-EMPLOYEE-RECORD SCREENS THOSE OUT TO THE SUSPENSE
+      * FILE BEFORE CALCULATE-PAY IS EVER REACHED - BUT WE STILL
+      * DEFAULT SAFELY IF ONE SLIPS THROUGH.
            EVALUATE EMP-GRADE
-               WHEN 05 MOVE 28000 TO WS-ANNUAL-PAY
-               WHEN 07 MOVE 32000 TO WS-ANNUAL-PAY  
-               WHEN 09 MOVE 38000 TO WS-ANNUAL-PAY
-               WHEN 11 MOVE 45000 TO WS-ANNUAL-PAY
-               WHEN 12 MOVE 54000 TO WS-ANNUAL-PAY
-               WHEN 13 MOVE 64000 TO WS-ANNUAL-PAY
-               WHEN 14 MOVE 76000 TO WS-ANNUAL-PAY
-               WHEN 15 MOVE 89000 TO WS-ANNUAL-PAY
-               WHEN OTHER MOVE 25000 TO WS-ANNUAL-PAY
+               WHEN 05 MOVE 1 TO WS-GRADE-INDEX
+               WHEN 07 MOVE 2 TO WS-GRADE-INDEX
+               WHEN 09 MOVE 3 TO WS-GRADE-INDEX
+               WHEN 11 MOVE 4 TO WS-GRADE-INDEX
+               WHEN 12 MOVE 5 TO WS-GRADE-INDEX
+               WHEN 13 MOVE 6 TO WS-GRADE-INDEX
+               WHEN 14 MOVE 7 TO WS-GRADE-INDEX
+               WHEN 15 MOVE 8 TO WS-GRADE-INDEX
+               WHEN OTHER MOVE 0 TO WS-GRADE-INDEX
            END-EVALUATE
-           
+
+           IF WS-GRADE-INDEX > 0 AND EMP-STEP > 0 AND EMP-STEP < 11
+               MOVE WS-STEP-PAY (WS-GRADE-INDEX EMP-STEP)
+                   TO WS-ANNUAL-PAY
+           ELSE
+               MOVE 25000 TO WS-ANNUAL-PAY
+           END-IF
+
            COMPUTE WS-BASE-PAY = WS-ANNUAL-PAY / 2080 * EMP-HOURS-WORKED.
        
        CALCULATE-OVERTIME.
@@ -121,15 +642,100 @@
            ADD WS-BASE-PAY TO WS-OVERTIME-PAY GIVING WS-GROSS-PAY.
        
        CALCULATE-TAXES.
-      * TAX CALCULATION - OUTDATED TAX BRACKETS FROM 1985
-           COMPUTE WS-FEDERAL-TAX = WS-GROSS-PAY * 0.28
-           COMPUTE WS-STATE-TAX = WS-GROSS-PAY * 0.05
-           COMPUTE WS-FICA-TAX = WS-GROSS-PAY * 0.0765.
+      * FEDERAL AND STATE TAX ARE COMPUTED PROGRESSIVELY OVER THE
+      * BRACKETS LOADED BY LOAD-TAX-TABLE. FICA STAYS A FLAT RATE,
+      * TAKEN FROM THE FIRST BRACKET, SINCE FICA ISN'T GRADUATED.
+           MOVE 0 TO WS-FEDERAL-TAX
+           MOVE 0 TO WS-STATE-TAX
+           PERFORM COMPUTE-TAX-BRACKETS
+               VARYING WS-TAX-SUB FROM 1 BY 1
+               UNTIL WS-TAX-SUB > WS-TAX-BRACKET-COUNT
+           COMPUTE WS-FICA-TAX = WS-GROSS-PAY * WS-TAX-FICA-RATE (1).
+
+       COMPUTE-TAX-BRACKETS.
+      * TAX THE SLICE OF GROSS PAY THAT FALLS BETWEEN THIS
+      * BRACKET'S FLOOR AND THE NEXT BRACKET'S FLOOR (OR, FOR THE
+      * TOP BRACKET, EVERYTHING ABOVE ITS FLOOR) AT THIS BRACKET'S
+      * RATE, AND ADD IT INTO THE RUNNING FEDERAL/STATE TOTALS.
+           IF WS-GROSS-PAY > WS-TAX-BRACKET-FLOOR (WS-TAX-SUB)
+               IF WS-TAX-SUB < WS-TAX-BRACKET-COUNT
+                   AND WS-GROSS-PAY >
+                       WS-TAX-BRACKET-FLOOR (WS-TAX-SUB + 1)
+                   COMPUTE WS-TAXABLE-IN-BRACKET =
+                       WS-TAX-BRACKET-FLOOR (WS-TAX-SUB + 1)
+                       - WS-TAX-BRACKET-FLOOR (WS-TAX-SUB)
+               ELSE
+                   COMPUTE WS-TAXABLE-IN-BRACKET =
+                       WS-GROSS-PAY - WS-TAX-BRACKET-FLOOR (WS-TAX-SUB)
+               END-IF
+               COMPUTE WS-FEDERAL-TAX = WS-FEDERAL-TAX +
+                   (WS-TAXABLE-IN-BRACKET
+                       * WS-TAX-FEDERAL-RATE (WS-TAX-SUB))
+               COMPUTE WS-STATE-TAX = WS-STATE-TAX +
+                   (WS-TAXABLE-IN-BRACKET
+                       * WS-TAX-STATE-RATE (WS-TAX-SUB))
+           END-IF.
        
        CALCULATE-NET-PAY.
            COMPUTE WS-NET-PAY = WS-GROSS-PAY - WS-FEDERAL-TAX
                                - WS-STATE-TAX - WS-FICA-TAX.
-       
+
+       UPDATE-YTD-MASTER.
+      * ACCUMULATE THIS PERIOD'S GROSS, TAXES AND NET INTO THE
+      * EMPLOYEE'S RUNNING YTD TOTALS - CREATE THE RECORD ON THE
+      * EMPLOYEE'S FIRST PAY PERIOD OF THE YEAR.
+           MOVE EMP-ID TO YM-EMP-ID
+           READ YTD-MASTER
+               INVALID KEY
+                   MOVE EMP-NAME TO YM-EMP-NAME
+                   MOVE WS-GROSS-PAY TO YM-YTD-GROSS-PAY
+                   MOVE WS-FEDERAL-TAX TO YM-YTD-FEDERAL-TAX
+                   MOVE WS-STATE-TAX TO YM-YTD-STATE-TAX
+                   MOVE WS-FICA-TAX TO YM-YTD-FICA-TAX
+                   MOVE WS-NET-PAY TO YM-YTD-NET-PAY
+                   WRITE YTD-MASTER-RECORD
+               NOT INVALID KEY
+                   MOVE EMP-NAME TO YM-EMP-NAME
+                   ADD WS-GROSS-PAY TO YM-YTD-GROSS-PAY
+                   ADD WS-FEDERAL-TAX TO YM-YTD-FEDERAL-TAX
+                   ADD WS-STATE-TAX TO YM-YTD-STATE-TAX
+                   ADD WS-FICA-TAX TO YM-YTD-FICA-TAX
+                   ADD WS-NET-PAY TO YM-YTD-NET-PAY
+                   REWRITE YTD-MASTER-RECORD
+           END-READ.
+
+       UPDATE-LEAVE-MASTER.
+      * ANNUAL LEAVE ACCRUES BY SERVICE TIER (OPM'S 4/6/8-HOUR
+      * SCHEDULE); SICK LEAVE ACCRUES FLAT. WS-SERVICE-YEARS AND THE
+      * ACCRUAL RATE ARE SET HERE SO THE SAME EMP-STEP PROXY USED BY
+      * CALCULATE-RETIREMENT-PAY DRIVES THE ACCRUAL TIER.
+           COMPUTE WS-SERVICE-YEARS = EMP-STEP * 2
+           EVALUATE TRUE
+               WHEN WS-SERVICE-YEARS < 3
+                   MOVE 4 TO WS-ANNUAL-ACCRUAL-HRS
+               WHEN WS-SERVICE-YEARS < 15
+                   MOVE 6 TO WS-ANNUAL-ACCRUAL-HRS
+               WHEN OTHER
+                   MOVE 8 TO WS-ANNUAL-ACCRUAL-HRS
+           END-EVALUATE
+
+           MOVE EMP-ID TO LM-EMP-ID
+           READ LEAVE-MASTER
+               INVALID KEY
+                   MOVE EMP-NAME TO LM-EMP-NAME
+                   MOVE WS-ANNUAL-ACCRUAL-HRS TO LM-ANNUAL-LEAVE-BAL
+                   MOVE WS-SICK-ACCRUAL-HRS TO LM-SICK-LEAVE-BAL
+                   WRITE LEAVE-MASTER-RECORD
+               NOT INVALID KEY
+                   MOVE EMP-NAME TO LM-EMP-NAME
+                   ADD WS-ANNUAL-ACCRUAL-HRS TO LM-ANNUAL-LEAVE-BAL
+                   ADD WS-SICK-ACCRUAL-HRS TO LM-SICK-LEAVE-BAL
+                   REWRITE LEAVE-MASTER-RECORD
+           END-READ
+
+           MOVE LM-ANNUAL-LEAVE-BAL TO WS-ANNUAL-LEAVE-BAL
+           MOVE LM-SICK-LEAVE-BAL TO WS-SICK-LEAVE-BAL.
+
        PRINT-PAY-STUB.
            MOVE SPACES TO PAYROLL-LINE
            STRING EMP-ID DELIMITED BY SIZE
@@ -139,16 +745,181 @@
                   WS-GROSS-PAY DELIMITED BY SIZE
                   ' NET: $' DELIMITED BY SIZE
                   WS-NET-PAY DELIMITED BY SIZE
+                  ' LEAVE-BAL ANN: ' DELIMITED BY SIZE
+                  WS-ANNUAL-LEAVE-BAL DELIMITED BY SIZE
+                  ' SICK: ' DELIMITED BY SIZE
+                  WS-SICK-LEAVE-BAL DELIMITED BY SIZE
+                  INTO PAYROLL-LINE
+           END-STRING
+           WRITE PAYROLL-LINE
+           PERFORM WRITE-EFT-RECORD.
+
+       WRITE-EFT-RECORD.
+           MOVE EMP-ID TO EFT-EMP-ID
+           MOVE EMP-NAME TO EFT-EMP-NAME
+           MOVE EMP-BANK-ROUTING TO EFT-ROUTING-NUMBER
+           MOVE EMP-BANK-ACCOUNT TO EFT-ACCOUNT-NUMBER
+           SET EFT-CHECKING-CREDIT TO TRUE
+           MOVE WS-NET-PAY TO EFT-AMOUNT
+           WRITE EFT-RECORD.
+
+       CALCULATE-RETIREMENT-PAY.
+      * ANNUITY CALCULATION - EMP-STEP STANDS IN FOR CREDITABLE
+      * SERVICE (2 YEARS PER STEP) SINCE THE EMPLOYEE RECORD HAS NO
+      * SEPARATE SERVICE-HISTORY FIELD. ANNUITY IS 1% OF THE
+      * EMPLOYEE'S GRADE/STEP ANNUAL RATE PER YEAR OF SERVICE, PAID
+      * OUT OVER 26 PAY PERIODS A YEAR.
+           PERFORM GET-BASE-PAY
+           COMPUTE WS-SERVICE-YEARS = EMP-STEP * 2
+           COMPUTE WS-ANNUITY-PAY ROUNDED =
+               WS-ANNUAL-PAY * 0.01 * WS-SERVICE-YEARS / 26.
+
+       PRINT-RETIREE-STUB.
+           MOVE SPACES TO PAYROLL-LINE
+           STRING EMP-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  EMP-NAME DELIMITED BY SIZE
+                  ' RETIRED - ANNUITY: $' DELIMITED BY SIZE
+                  WS-ANNUITY-PAY DELIMITED BY SIZE
                   INTO PAYROLL-LINE
            END-STRING
            WRITE PAYROLL-LINE.
-       
+
+       CALCULATE-TERMINATION-PAY.
+      * FINAL PAY COVERS THE LAST HOURS ON THE BOOKS, ANY OVERTIME
+      * WORKED IN THAT FINAL PERIOD (VALIDATE-EMPLOYEE-RECORD RANGE-
+      * CHECKS EMP-OVERTIME-HOURS FOR TERMINATIONS THE SAME AS FOR
+      * ACTIVE EMPLOYEES, SO IT HAS TO COUNT HERE TOO), PLUS A PAYOUT
+      * OF THE EMPLOYEE'S ACTUAL UNUSED ANNUAL LEAVE BALANCE FROM
+      * LEAVE-MASTER, AT THE EMPLOYEE'S CURRENT GRADE/STEP HOURLY
+      * RATE. THE BALANCE IS THEN ZEROED OUT SINCE IT'S BEEN PAID.
+           PERFORM GET-BASE-PAY
+           PERFORM CALCULATE-OVERTIME
+           COMPUTE WS-LEAVE-HOURLY-RATE ROUNDED = WS-ANNUAL-PAY / 2080
+
+           MOVE EMP-ID TO LM-EMP-ID
+           READ LEAVE-MASTER
+               INVALID KEY
+                   MOVE 0 TO WS-LEAVE-PAYOUT-HRS
+               NOT INVALID KEY
+                   MOVE LM-ANNUAL-LEAVE-BAL TO WS-LEAVE-PAYOUT-HRS
+                   MOVE 0 TO LM-ANNUAL-LEAVE-BAL
+                   REWRITE LEAVE-MASTER-RECORD
+           END-READ
+
+      * WS-GROSS-PAY IS BASE PLUS OVERTIME, SET BY CALCULATE-OVERTIME
+      * ABOVE - ADD THE LEAVE PAYOUT ON TOP OF THAT TO GET THE FINAL
+      * CHECK.
+           COMPUTE WS-LEAVE-PAYOUT ROUNDED =
+               WS-LEAVE-HOURLY-RATE * WS-LEAVE-PAYOUT-HRS
+           ADD WS-GROSS-PAY WS-LEAVE-PAYOUT GIVING WS-FINAL-GROSS-PAY
+
+      * FEED THE FINAL CHECK THROUGH AS THIS PERIOD'S GROSS PAY SO
+      * CALCULATE-TAXES/CALCULATE-NET-PAY/UPDATE-YTD-MASTER TAX AND
+      * RECORD IT THE SAME AS ANY OTHER WAGES - IT'S REAL W-2 INCOME
+      * FOR THE YEAR, NOT JUST A REPORT LINE.
+           MOVE WS-FINAL-GROSS-PAY TO WS-GROSS-PAY.
+
+       PRINT-TERMINATION-STUB.
+           MOVE SPACES TO PAYROLL-LINE
+           STRING EMP-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  EMP-NAME DELIMITED BY SIZE
+                  ' TERMINATED - FINAL PAY: $' DELIMITED BY SIZE
+                  WS-FINAL-GROSS-PAY DELIMITED BY SIZE
+                  ' (INCL LEAVE PAYOUT $' DELIMITED BY SIZE
+                  WS-LEAVE-PAYOUT DELIMITED BY SIZE
+                  ')' DELIMITED BY SIZE
+                  INTO PAYROLL-LINE
+           END-STRING
+           WRITE PAYROLL-LINE.
+
        PRINT-SUMMARY.
            MOVE SPACES TO PAYROLL-LINE
            STRING 'TOTAL EMPLOYEES: ' DELIMITED BY SIZE
                   WS-EMPLOYEE-COUNT DELIMITED BY SIZE
                   ' TOTAL PAYROLL: $' DELIMITED BY SIZE
                   WS-TOTAL-PAYROLL DELIMITED BY SIZE
+                  ' SUSPENSE RECORDS: ' DELIMITED BY SIZE
+                  WS-SUSPENSE-COUNT DELIMITED BY SIZE
+                  INTO PAYROLL-LINE
+           END-STRING
+           WRITE PAYROLL-LINE.
+
+       ACCUMULATE-GRADE-SUMMARY.
+      * ADD THIS ACTIVE EMPLOYEE'S GROSS/NET INTO THE SUBTOTAL ROW FOR
+      * THEIR GRADE - WS-GRADE-INDEX WAS SET BY GET-BASE-PAY ABOVE.
+           IF WS-GRADE-INDEX > 0
+               ADD 1 TO WS-GRADE-SUMMARY-COUNT (WS-GRADE-INDEX)
+               ADD WS-GROSS-PAY
+                   TO WS-GRADE-SUMMARY-GROSS (WS-GRADE-INDEX)
+               ADD WS-NET-PAY
+                   TO WS-GRADE-SUMMARY-NET (WS-GRADE-INDEX)
+           END-IF.
+
+       PRINT-GRADE-SUMMARY.
+      * ONE LINE PER GRADE PLUS A GRAND TOTAL - THE BUDGET OFFICE'S
+      * COST BREAKDOWN, BUILT FROM THE SAME TABLE GET-BASE-PAY KEYS
+      * OFF, INSTEAD OF A SEPARATE HAND-KEPT SPREADSHEET.
+      * ACCUMULATE-GRADE-SUMMARY ONLY RUNS FOR ACTIVE-EMPLOYEE (RETIREES
+      * ARE PAID AN ANNUITY, NOT A GRADE/STEP SALARY, AND TERMINATION
+      * PAY IS A ONE-TIME FINAL CHECK, NOT AN ONGOING GRADE COST) - SO
+      * THIS GRAND TOTAL IS DELIBERATELY NARROWER THAN PRINT-SUMMARY'S
+      * TOTAL PAYROLL LINE, WHICH COVERS ALL THREE STATUSES. LABEL IT
+      * AS SUCH SO IT DOESN'T READ AS A RECONCILIATION ERROR AGAINST
+      * PRINT-SUMMARY.
+           MOVE SPACES TO PAYROLL-LINE
+           STRING '*** GRADE-LEVEL BUDGET SUMMARY (ACTIVE EMPLOYEES '
+                  DELIMITED BY SIZE
+                  'ONLY) ***' DELIMITED BY SIZE
+                  INTO PAYROLL-LINE
+           END-STRING
+           WRITE PAYROLL-LINE
+
+           MOVE 0 TO WS-GRADE-TOTAL-COUNT
+           MOVE 0 TO WS-GRADE-TOTAL-GROSS
+           MOVE 0 TO WS-GRADE-TOTAL-NET
+
+           PERFORM PRINT-ONE-GRADE-SUMMARY-LINE
+               VARYING WS-GSUM-SUB FROM 1 BY 1
+               UNTIL WS-GSUM-SUB > 8
+
+           PERFORM PRINT-GRADE-TOTAL-LINE.
+
+       PRINT-ONE-GRADE-SUMMARY-LINE.
+           IF WS-GRADE-SUMMARY-COUNT (WS-GSUM-SUB) > 0
+               MOVE SPACES TO PAYROLL-LINE
+               STRING WS-GRADE-CODE (WS-GSUM-SUB)
+                          DELIMITED BY SIZE
+                      ' HEADCOUNT: ' DELIMITED BY SIZE
+                      WS-GRADE-SUMMARY-COUNT (WS-GSUM-SUB)
+                          DELIMITED BY SIZE
+                      ' GROSS: $' DELIMITED BY SIZE
+                      WS-GRADE-SUMMARY-GROSS (WS-GSUM-SUB)
+                          DELIMITED BY SIZE
+                      ' NET: $' DELIMITED BY SIZE
+                      WS-GRADE-SUMMARY-NET (WS-GSUM-SUB)
+                          DELIMITED BY SIZE
+                      INTO PAYROLL-LINE
+               END-STRING
+               WRITE PAYROLL-LINE
+
+               ADD WS-GRADE-SUMMARY-COUNT (WS-GSUM-SUB)
+                   TO WS-GRADE-TOTAL-COUNT
+               ADD WS-GRADE-SUMMARY-GROSS (WS-GSUM-SUB)
+                   TO WS-GRADE-TOTAL-GROSS
+               ADD WS-GRADE-SUMMARY-NET (WS-GSUM-SUB)
+                   TO WS-GRADE-TOTAL-NET
+           END-IF.
+
+       PRINT-GRADE-TOTAL-LINE.
+           MOVE SPACES TO PAYROLL-LINE
+           STRING 'ACTIVE GRAND TOTAL HEADCOUNT: ' DELIMITED BY SIZE
+                  WS-GRADE-TOTAL-COUNT DELIMITED BY SIZE
+                  ' GROSS: $' DELIMITED BY SIZE
+                  WS-GRADE-TOTAL-GROSS DELIMITED BY SIZE
+                  ' NET: $' DELIMITED BY SIZE
+                  WS-GRADE-TOTAL-NET DELIMITED BY SIZE
                   INTO PAYROLL-LINE
            END-STRING
            WRITE PAYROLL-LINE.
